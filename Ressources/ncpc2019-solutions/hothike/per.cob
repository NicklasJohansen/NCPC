@@ -1,31 +1,824 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HOTHIKE.
-
-DATA DIVISION.
-    WORKING-STORAGE SECTION.
-    01 lin PIC X(1000).
-    01 linepos PIC 999 VALUE 1.
-    01 n PIC S9(4).
-    01 X.
-       02 Z PIC S99 OCCURS 50 TIMES.
-    01 d PIC ZZ.
-    01 t PIC -Z9.
-    01 v PIC S99 VALUE 50.
-    01 i PIC 99.
-
-PROCEDURE DIVISION.
-    ACCEPT lin
-    MOVE FUNCTION NUMVAL(lin) TO n
-    ACCEPT lin
-    PERFORM VARYING i FROM 1 BY 1 UNTIL i GREATER THAN n
-       UNSTRING lin DELIMITED BY SPACE INTO Z(i) WITH POINTER linepos
-    END-PERFORM
-    PERFORM VARYING i FROM 1 BY 1 UNTIL i GREATER THAN n - 2
-       IF FUNCTION MAX(Z(i), Z(i + 2)) < v THEN
-          SET v TO FUNCTION MAX(Z(i), Z(i + 2))
-          SET d TO i
-       END-IF
-    END-PERFORM
-    MOVE v TO t
-    DISPLAY d, " ", t
-    STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HOTHIKE.
+000300 AUTHOR. R HAUGEN.
+000400 INSTALLATION. TRAIL-SAFETY-SYSTEMS.
+000500 DATE-WRITTEN. 2019-06-01.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800*    MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    ---------- ----  -------------------------------------------
+001200*    2026-08-09  RH   CONVERTED FROM INTERACTIVE ACCEPT STATEMENTS
+001300*                      TO A BATCH HIKEIN FILE.  THE PROGRAM NOW
+001400*                      LOOPS OVER ALL HIKES IN THE FILE INSTEAD OF
+001500*                      SCORING ONE HIKE PER RUN.
+001600*    2026-08-09  RH   ENLARGED THE CHECKPOINT TABLE TO 200 ENTRIES
+001700*                      (OCCURS DEPENDING ON) AND REJECTS A HIKE
+001800*                      WHOSE COUNT WILL NOT FIT THE TABLE.
+001900*    2026-08-09  RH   ADDED A VALIDATION PASS AHEAD OF NUMVAL AND
+002000*                      UNSTRING.  HIKES FAILING VALIDATION ARE NOT
+002100*                      SCORED - THEY GO TO HIKEERR INSTEAD.
+002200*    2026-08-09  RH   HEADER RECORD NOW CARRIES A HIKE ID AHEAD OF
+002300*                      THE CHECKPOINT COUNT.  REPLACED THE CONSOLE
+002400*                      DISPLAY WITH A PAGINATED HIKERPT REPORT.
+002500*    2026-08-09  RH   ADDED A CONTROL-BREAK SUMMARY TRAILER WITH
+002600*                      HIKES PROCESSED/REJECTED AND MIN/MAX/AVG OF
+002700*                      THE WINNING VALUE FOR THE BATCH.
+002800*    2026-08-09  RH   ADDED HIKECTL RESTART CARD AND HIKECHK
+002900*                      CHECKPOINT FILE SO A LONG RUN CAN RESUME
+003000*                      AFTER AN ABEND INSTEAD OF REPROCESSING FROM
+003100*                      RECORD ONE.
+003200*    2026-08-09  RH   ADDED A HIKEAUD AUDIT RECORD FOR EACH SCORED
+003300*                      HIKE SO A SUPPORT CALL CAN BE RECONSTRUCTED
+003400*                      FROM THE RAW INPUT LINE AND THE RESULT.
+003500*    2026-08-09  RH   ADDED A STRUCTURED HIKEOUT FILE (HIKE ID,
+003600*                      POSITION, VALUE, STATUS CODE) FOR THE
+003700*                      TRAIL-RATING SYSTEM TO READ DOWNSTREAM.
+003800*    2026-08-09  RH   HIKES UNDER 3 CHECKPOINTS NOW GET AN
+003900*                      EXPLICIT "NO VALID WINDOW" STATUS INSTEAD
+004000*                      OF THE OLD SENTINEL DEFAULT BEING REPORTED
+004100*                      AS A SCORE.
+004200*    2026-08-09  RH   THE CHECKPOINT GAP (I AGAINST I+2) IS NOW A
+004300*                      HIKECTL CONTROL-CARD PARAMETER SO THE SAME
+004400*                      PROGRAM CAN RUN THE "SKIP TWO" VARIANT.
+004500*    2026-08-09  RH   VALIDATE THE CHECKPOINT COUNT AGAINST THE
+004600*                      TABLE LIMIT BEFORE IT IS NARROWED INTO
+004700*                      WS-N, REJECT A HEADER LEFT WITHOUT A PAIRED
+004800*                      DATA LINE, TREAT RUNS OF SPACES AS ONE
+004900*                      DELIMITER, SEED THE BATCH TOTALS FROM
+005000*                      HIKECHK ON A RESTART, AND ADD FILE STATUS
+005100*                      CHECKING.
+005200*    2026-08-09  RH   CARRIED HIKES-SCORED AND THE SUM/MIN/MAX OF
+005300*                      THE WINNING VALUE THROUGH HIKECHK SO THE
+005400*                      TRAILER MIN/MAX/AVG RECONCILE AGAINST THE
+005500*                      FULL BATCH ACROSS A RESTART, NOT JUST THE
+005600*                      HIKES SINCE THE RESTART POINT.  HIKERPT,
+005700*                      HIKEERR, HIKEAUD AND HIKEOUT ARE NOW ALSO
+005800*                      OPENED EXTEND RATHER THAN OUTPUT ON A
+005900*                      RESTART SO A PRIOR RUN'S REPORT, ERROR LOG,
+006000*                      AUDIT TRAIL AND MACHINE-READABLE OUTPUT ARE
+006100*                      NOT TRUNCATED.  ALL SEVEN FILES NOW GET A
+006200*                      STATUS CHECK ON OPEN AND ON EVERY WRITE.
+006300*----------------------------------------------------------------
+006400*
+006500*    HOTHIKE SCORES EACH HIKE IN THE HIKEIN FILE.  FOR EVERY HIKE
+006600*    THE LOWEST ELEVATION READING REACHABLE TWO CHECKPOINTS APART
+006700*    IS LOCATED AND REPORTED AS THE WINNING POSITION AND VALUE.
+006800*
+006900 ENVIRONMENT DIVISION.
+007000 INPUT-OUTPUT SECTION.
+007100 FILE-CONTROL.
+007200     SELECT HIKEIN ASSIGN TO "HIKEIN"
+007300         ORGANIZATION IS LINE SEQUENTIAL
+007400         FILE STATUS IS WS-HIKEIN-STATUS.
+007500     SELECT OPTIONAL HIKEERR ASSIGN TO "HIKEERR"
+007600         ORGANIZATION IS LINE SEQUENTIAL
+007700         FILE STATUS IS WS-HIKEERR-STATUS.
+007800     SELECT OPTIONAL HIKERPT ASSIGN TO "HIKERPT"
+007900         ORGANIZATION IS LINE SEQUENTIAL
+008000         FILE STATUS IS WS-HIKERPT-STATUS.
+008100     SELECT OPTIONAL HIKECTL ASSIGN TO "HIKECTL"
+008200         ORGANIZATION IS LINE SEQUENTIAL
+008300         FILE STATUS IS WS-HIKECTL-STATUS.
+008400     SELECT OPTIONAL HIKECHK ASSIGN TO "HIKECHK"
+008500         ORGANIZATION IS LINE SEQUENTIAL
+008600         FILE STATUS IS WS-HIKECHK-STATUS.
+008700     SELECT OPTIONAL HIKEAUD ASSIGN TO "HIKEAUD"
+008800         ORGANIZATION IS LINE SEQUENTIAL
+008900         FILE STATUS IS WS-HIKEAUD-STATUS.
+009000     SELECT OPTIONAL HIKEOUT ASSIGN TO "HIKEOUT"
+009100         ORGANIZATION IS LINE SEQUENTIAL
+009200         FILE STATUS IS WS-HIKEOUT-STATUS.
+009300
+009400 DATA DIVISION.
+009500 FILE SECTION.
+009600 FD  HIKEIN.
+009700 01  HK-INPUT-RECORD              PIC X(1000).
+009800
+009900 FD  HIKECTL.
+010000 01  HK-CONTROL-RECORD.
+010100     05 CC-RESTART-HIKE-NBR       PIC 9(07).
+010200     05 FILLER                    PIC X(01).
+010300     05 CC-CHECKPOINT-INTERVAL    PIC 9(05).
+010400     05 FILLER                    PIC X(01).
+010500     05 CC-CHECKPOINT-GAP         PIC 9(02).
+010600
+010700 FD  HIKECHK.
+010800 01  HK-CHECKPOINT-RECORD.
+010900     05 CK-LAST-HIKE-NBR          PIC 9(07).
+011000     05 FILLER                    PIC X(01).
+011100     05 CK-HIKES-PROCESSED        PIC 9(07).
+011200     05 FILLER                    PIC X(01).
+011300     05 CK-HIKES-REJECTED         PIC 9(07).
+011400     05 FILLER                    PIC X(01).
+011500     05 CK-HIKES-SCORED           PIC 9(07).
+011600     05 FILLER                    PIC X(01).
+011700     05 CK-SUM-T                  PIC S9(07).
+011800     05 FILLER                    PIC X(01).
+011900     05 CK-MIN-T                  PIC S9(03).
+012000     05 FILLER                    PIC X(01).
+012100     05 CK-MAX-T                  PIC S9(03).
+012200
+012300 FD  HIKEERR.
+012400 01  HK-ERROR-RECORD.
+012500     05 HE-HIKE-NBR               PIC Z(06)9.
+012600     05 FILLER                    PIC X(03) VALUE SPACES.
+012700     05 HE-HIKE-ID                PIC X(08).
+012800     05 FILLER                    PIC X(03) VALUE SPACES.
+012900     05 HE-REASON                 PIC X(60).
+013000
+013100 FD  HIKERPT.
+013200 01  HK-REPORT-LINE                PIC X(132).
+013300
+013400 FD  HIKEAUD.
+013500 01  HK-AUDIT-RECORD.
+013600     05 AU-TS-DATE                 PIC 9(08).
+013700     05 FILLER                     PIC X(01) VALUE SPACE.
+013800     05 AU-TS-TIME                 PIC 9(08).
+013900     05 FILLER                     PIC X(02) VALUE SPACES.
+014000     05 AU-HIKE-NBR                PIC Z(06)9.
+014100     05 FILLER                     PIC X(02) VALUE SPACES.
+014200     05 AU-HIKE-ID                 PIC X(08).
+014300     05 FILLER                     PIC X(02) VALUE SPACES.
+014400     05 AU-POSITION                PIC ZZZ9.
+014500     05 FILLER                     PIC X(02) VALUE SPACES.
+014600     05 AU-VALUE                   PIC -Z9.
+014700     05 FILLER                     PIC X(02) VALUE SPACES.
+014800     05 AU-RAW-LINE                PIC X(1000).
+014900
+015000 FD  HIKEOUT.
+015100 01  HK-OUTPUT-RECORD.
+015200     05 HO-HIKE-ID                 PIC X(08).
+015300     05 FILLER                     PIC X(02) VALUE SPACES.
+015400     05 HO-POSITION                PIC ZZZ9.
+015500     05 FILLER                     PIC X(02) VALUE SPACES.
+015600     05 HO-VALUE                   PIC -Z9.
+015700     05 FILLER                     PIC X(02) VALUE SPACES.
+015800     05 HO-STATUS-CODE             PIC X(05).
+015900
+016000 WORKING-STORAGE SECTION.
+016100*----------------------------------------------------------------
+016200*    SWITCHES
+016300*----------------------------------------------------------------
+016400 77  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+016500     88 WS-END-OF-FILE                      VALUE "Y".
+016600 77  WS-VALID-SWITCH              PIC X(01) VALUE "Y".
+016700     88 WS-HIKE-VALID                       VALUE "Y".
+016800     88 WS-HIKE-INVALID                     VALUE "N".
+016900 77  WS-CTL-EOF-SWITCH             PIC X(01) VALUE "N".
+017000     88 WS-CTL-END-OF-FILE                  VALUE "Y".
+017100 77  WS-CHK-EOF-SWITCH             PIC X(01) VALUE "N".
+017200     88 WS-CHK-END-OF-FILE                  VALUE "Y".
+017300 77  WS-DATA-MISSING-SWITCH        PIC X(01) VALUE "N".
+017400     88 WS-DATA-MISSING                     VALUE "Y".
+017500     88 WS-DATA-PRESENT                     VALUE "N".
+017600
+017700*----------------------------------------------------------------
+017800*    FILE STATUS AREAS
+017900*----------------------------------------------------------------
+018000 01  WS-HIKEIN-STATUS              PIC X(02) VALUE "00".
+018100 01  WS-HIKEERR-STATUS             PIC X(02) VALUE "00".
+018200 01  WS-HIKERPT-STATUS             PIC X(02) VALUE "00".
+018300 01  WS-HIKECTL-STATUS             PIC X(02) VALUE "00".
+018400 01  WS-HIKECHK-STATUS             PIC X(02) VALUE "00".
+018500 01  WS-HIKEAUD-STATUS             PIC X(02) VALUE "00".
+018600 01  WS-HIKEOUT-STATUS             PIC X(02) VALUE "00".
+018700 01  WS-ABEND-FILE-ID              PIC X(08) VALUE SPACES.
+018800 01  WS-ABEND-STATUS               PIC X(02) VALUE SPACES.
+018900
+019000*----------------------------------------------------------------
+019100*    RESTART AND CHECKPOINT CONTROL AREAS
+019200*----------------------------------------------------------------
+019300 01  WS-RESTART-HIKE-NBR          PIC 9(07) VALUE ZERO.
+019400 01  WS-CHECKPOINT-INTERVAL       PIC 9(05) VALUE 100.
+019500 01  WS-CHECKPOINT-GAP            PIC 9(02) VALUE 2.
+019600
+019700*----------------------------------------------------------------
+019800*    HIKE COUNTING AND VALIDATION WORK AREAS
+019900*----------------------------------------------------------------
+020000 01  WS-HIKE-COUNTER              PIC 9(07) VALUE ZERO.
+020100 01  WS-HEADER-LINE               PIC X(1000) VALUE SPACES.
+020200 01  WS-DATA-LINE                 PIC X(1000) VALUE SPACES.
+020300 01  WS-REJECT-REASON             PIC X(60) VALUE SPACES.
+020400 01  WS-TOKEN                     PIC X(05) VALUE SPACES.
+020500 01  WS-HIKE-ID                   PIC X(08) VALUE SPACES.
+020600 01  WS-COUNT-TEXT                PIC X(10) VALUE SPACES.
+020700 01  WS-COUNT-VALUE               PIC S9(10) VALUE ZERO.
+020800 01  WS-HEADER-POSITION           PIC 9(04) VALUE 1.
+020900 01  WS-HIKE-STATUS-CODE          PIC X(05) VALUE SPACES.
+021000 01  WS-HIKE-STATUS-TEXT          PIC X(16) VALUE SPACES.
+021100
+021200*----------------------------------------------------------------
+021300*    REPORT WORK AREAS
+021400*----------------------------------------------------------------
+021500 01  WS-RUN-DATE                  PIC 9(08) VALUE ZERO.
+021600 01  WS-RUN-DATE-EDIT.
+021700     05 WS-RD-YEAR                PIC 9(04).
+021800     05 FILLER                    PIC X(01) VALUE "-".
+021900     05 WS-RD-MONTH               PIC 9(02).
+022000     05 FILLER                    PIC X(01) VALUE "-".
+022100     05 WS-RD-DAY                 PIC 9(02).
+022200 01  WS-AUDIT-TIME                PIC 9(08) VALUE ZERO.
+022300 01  WS-PAGE-NUMBER                PIC 9(04) VALUE ZERO.
+022400 01  WS-LINE-COUNT                 PIC 9(02) VALUE 99.
+022500 01  WS-LINES-PER-PAGE             PIC 9(02) VALUE 60.
+022600
+022700 01  WS-REPORT-HEADING-1.
+022800     05 FILLER                    PIC X(20) VALUE "HOTHIKE".
+022900     05 FILLER                    PIC X(34)
+023000            VALUE "TRAIL CHECKPOINT SCORING REPORT".
+023100     05 FILLER                    PIC X(10) VALUE "RUN DATE:".
+023200     05 RH1-RUN-DATE              PIC X(10).
+023300     05 FILLER                    PIC X(08) VALUE SPACES.
+023400     05 FILLER                    PIC X(06) VALUE "PAGE:".
+023500     05 RH1-PAGE-NBR              PIC ZZZ9.
+023600
+023700 01  WS-REPORT-HEADING-2.
+023800     05 FILLER                    PIC X(10) VALUE "HIKE ID".
+023900     05 FILLER                    PIC X(13) VALUE "CHECKPOINTS".
+024000     05 FILLER                    PIC X(10) VALUE "POSITION".
+024100     05 FILLER                    PIC X(09) VALUE "VALUE".
+024200     05 FILLER                    PIC X(16) VALUE "STATUS".
+024300
+024400 01  WS-REPORT-DETAIL.
+024500     05 RD-HIKE-ID                PIC X(10).
+024600     05 RD-CHECKPOINTS            PIC Z(03)9.
+024700     05 FILLER                    PIC X(09) VALUE SPACES.
+024800     05 RD-POSITION               PIC ZZZ9.
+024900     05 FILLER                    PIC X(06) VALUE SPACES.
+025000     05 RD-VALUE                  PIC -ZZ9.
+025100     05 FILLER                    PIC X(05) VALUE SPACES.
+025200     05 RD-STATUS                 PIC X(16).
+025300
+025400*----------------------------------------------------------------
+025500*    BATCH CONTROL TOTALS
+025600*----------------------------------------------------------------
+025700 01  WS-HIKES-PROCESSED            PIC 9(07) VALUE ZERO.
+025800 01  WS-HIKES-REJECTED             PIC 9(07) VALUE ZERO.
+025900 01  WS-HIKES-SCORED               PIC 9(07) VALUE ZERO.
+026000 01  WS-SUM-T                      PIC S9(07) VALUE ZERO.
+026100 01  WS-MIN-T                      PIC S9(03) VALUE +999.
+026200 01  WS-MAX-T                      PIC S9(03) VALUE -999.
+026300 01  WS-AVG-T                      PIC S9(05)V9(02) VALUE ZERO.
+026400
+026500 01  WS-REPORT-TRAILER-1.
+026600     05 FILLER               PIC X(17) VALUE "HIKES PROCESSED:".
+026700     05 RT1-PROCESSED        PIC Z(06)9.
+026800     05 FILLER               PIC X(10) VALUE SPACES.
+026900     05 FILLER               PIC X(16) VALUE "HIKES REJECTED:".
+027000     05 RT1-REJECTED         PIC Z(06)9.
+027100
+027200 01  WS-REPORT-TRAILER-2.
+027300     05 FILLER                    PIC X(14) VALUE "MIN VALUE:".
+027400     05 RT2-MIN-T                 PIC -ZZ9.
+027500     05 FILLER                    PIC X(10) VALUE SPACES.
+027600     05 FILLER                    PIC X(14) VALUE "MAX VALUE:".
+027700     05 RT2-MAX-T                 PIC -ZZ9.
+027800     05 FILLER                    PIC X(10) VALUE SPACES.
+027900     05 FILLER                    PIC X(14) VALUE "AVG VALUE:".
+028000     05 RT2-AVG-T                 PIC -Z(04)9.99.
+028100
+028200*----------------------------------------------------------------
+028300*    HIKE SCORING WORK AREAS (UNCHANGED FROM THE ORIGINAL LOGIC)
+028400*----------------------------------------------------------------
+028500 01  WS-LINE-POSITION             PIC 9(04) VALUE 1.
+028600 01  WS-N                         PIC S9(4).
+028700 01  WS-N-MAX                     PIC S9(4) VALUE 200.
+028800 01  WS-TABLE-AREA.
+028900     05 WS-Z OCCURS 1 TO 200 TIMES DEPENDING ON WS-N
+029000           PIC S99.
+029100 01  WS-D                         PIC ZZZ.
+029200 01  WS-T                         PIC -Z9.
+029300 01  WS-V                         PIC S99.
+029400 01  WS-I                         PIC 999.
+029500 01  WS-PAIR-INDEX                PIC 999.
+029600
+029700 PROCEDURE DIVISION.
+029800*----------------------------------------------------------------
+029900*    0000-MAINLINE
+030000*----------------------------------------------------------------
+030100 0000-MAINLINE.
+030200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+030300     PERFORM 2000-PROCESS-ONE-HIKE THRU 2000-EXIT
+030400         UNTIL WS-END-OF-FILE.
+030500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+030600     STOP RUN.
+030700
+030800*----------------------------------------------------------------
+030900*    1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+031000*----------------------------------------------------------------
+031100 1000-INITIALIZE.
+031200     OPEN INPUT HIKEIN.
+031300     IF WS-HIKEIN-STATUS NOT = "00"
+031400        MOVE "HIKEIN" TO WS-ABEND-FILE-ID
+031500        MOVE WS-HIKEIN-STATUS TO WS-ABEND-STATUS
+031600        PERFORM 9990-ABEND-ON-FILE-ERROR THRU 9990-EXIT
+031700     END-IF.
+031800     PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT.
+031900     IF WS-RESTART-HIKE-NBR > 0
+032000        OPEN EXTEND HIKEERR
+032100     ELSE
+032200        OPEN OUTPUT HIKEERR
+032300     END-IF.
+032400     IF WS-HIKEERR-STATUS NOT = "00"
+032500        AND WS-HIKEERR-STATUS NOT = "05"
+032600        MOVE "HIKEERR" TO WS-ABEND-FILE-ID
+032700        MOVE WS-HIKEERR-STATUS TO WS-ABEND-STATUS
+032800        PERFORM 9990-ABEND-ON-FILE-ERROR THRU 9990-EXIT
+032900     END-IF.
+033000     IF WS-RESTART-HIKE-NBR > 0
+033100        OPEN EXTEND HIKERPT
+033200     ELSE
+033300        OPEN OUTPUT HIKERPT
+033400     END-IF.
+033500     IF WS-HIKERPT-STATUS NOT = "00"
+033600        AND WS-HIKERPT-STATUS NOT = "05"
+033700        MOVE "HIKERPT" TO WS-ABEND-FILE-ID
+033800        MOVE WS-HIKERPT-STATUS TO WS-ABEND-STATUS
+033900        PERFORM 9990-ABEND-ON-FILE-ERROR THRU 9990-EXIT
+034000     END-IF.
+034100     IF WS-RESTART-HIKE-NBR > 0
+034200        OPEN EXTEND HIKEAUD
+034300     ELSE
+034400        OPEN OUTPUT HIKEAUD
+034500     END-IF.
+034600     IF WS-HIKEAUD-STATUS NOT = "00"
+034700        AND WS-HIKEAUD-STATUS NOT = "05"
+034800        MOVE "HIKEAUD" TO WS-ABEND-FILE-ID
+034900        MOVE WS-HIKEAUD-STATUS TO WS-ABEND-STATUS
+035000        PERFORM 9990-ABEND-ON-FILE-ERROR THRU 9990-EXIT
+035100     END-IF.
+035200     IF WS-RESTART-HIKE-NBR > 0
+035300        OPEN EXTEND HIKEOUT
+035400     ELSE
+035500        OPEN OUTPUT HIKEOUT
+035600     END-IF.
+035700     IF WS-HIKEOUT-STATUS NOT = "00"
+035800        AND WS-HIKEOUT-STATUS NOT = "05"
+035900        MOVE "HIKEOUT" TO WS-ABEND-FILE-ID
+036000        MOVE WS-HIKEOUT-STATUS TO WS-ABEND-STATUS
+036100        PERFORM 9990-ABEND-ON-FILE-ERROR THRU 9990-EXIT
+036200     END-IF.
+036300     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+036400     MOVE WS-RUN-DATE(1:4) TO WS-RD-YEAR.
+036500     MOVE WS-RUN-DATE(5:2) TO WS-RD-MONTH.
+036600     MOVE WS-RUN-DATE(7:2) TO WS-RD-DAY.
+036700     IF WS-RESTART-HIKE-NBR > 0
+036800        PERFORM 1200-SEED-FROM-CHECKPOINT THRU 1200-EXIT
+036900        OPEN EXTEND HIKECHK
+037000     ELSE
+037100        OPEN OUTPUT HIKECHK
+037200     END-IF.
+037300     IF WS-HIKECHK-STATUS NOT = "00"
+037400        AND WS-HIKECHK-STATUS NOT = "05"
+037500        MOVE "HIKECHK" TO WS-ABEND-FILE-ID
+037600        MOVE WS-HIKECHK-STATUS TO WS-ABEND-STATUS
+037700        PERFORM 9990-ABEND-ON-FILE-ERROR THRU 9990-EXIT
+037800     END-IF.
+037900     PERFORM 3000-READ-HIKE THRU 3000-EXIT.
+038000     IF WS-RESTART-HIKE-NBR > 0
+038100        PERFORM 1300-SKIP-TO-RESTART-POINT THRU 1300-EXIT
+038200     END-IF.
+038300 1000-EXIT.
+038400     EXIT.
+038500
+038600*----------------------------------------------------------------
+038700*    1100-READ-CONTROL-CARD - READ THE OPTIONAL RESTART CARD.
+038800*                             WHEN HIKECTL IS NOT PRESENT THE RUN
+038900*                             STARTS FROM THE FIRST HIKE AS USUAL.
+039000*----------------------------------------------------------------
+039100 1100-READ-CONTROL-CARD.
+039200     OPEN INPUT HIKECTL.
+039300     READ HIKECTL
+039400         AT END
+039500             SET WS-CTL-END-OF-FILE TO TRUE
+039600     END-READ.
+039700     IF NOT WS-CTL-END-OF-FILE
+039800        MOVE CC-RESTART-HIKE-NBR TO WS-RESTART-HIKE-NBR
+039900        IF CC-CHECKPOINT-INTERVAL > 0
+040000           MOVE CC-CHECKPOINT-INTERVAL TO WS-CHECKPOINT-INTERVAL
+040100        END-IF
+040200        IF CC-CHECKPOINT-GAP > 0
+040300           MOVE CC-CHECKPOINT-GAP TO WS-CHECKPOINT-GAP
+040400        END-IF
+040500     END-IF.
+040600     CLOSE HIKECTL.
+040700 1100-EXIT.
+040800     EXIT.
+040900
+041000*----------------------------------------------------------------
+041100*    1200-SEED-FROM-CHECKPOINT - ON A RESTART, READ THE PRIOR
+041200*                                RUN'S HIKECHK FILE SO THE BATCH
+041300*                                TOTALS RECONCILE ACROSS RESTARTS
+041400*----------------------------------------------------------------
+041500 1200-SEED-FROM-CHECKPOINT.
+041600     OPEN INPUT HIKECHK.
+041700     IF WS-HIKECHK-STATUS NOT = "00"
+041800        AND WS-HIKECHK-STATUS NOT = "05"
+041900        MOVE "HIKECHK" TO WS-ABEND-FILE-ID
+042000        MOVE WS-HIKECHK-STATUS TO WS-ABEND-STATUS
+042100        PERFORM 9990-ABEND-ON-FILE-ERROR THRU 9990-EXIT
+042200     END-IF.
+042300     IF WS-HIKECHK-STATUS = "00"
+042400        PERFORM 1210-READ-CHECKPOINT THRU 1210-EXIT
+042500            UNTIL WS-CHK-END-OF-FILE
+042600     END-IF.
+042700     CLOSE HIKECHK.
+042800 1200-EXIT.
+042900     EXIT.
+043000
+043100*----------------------------------------------------------------
+043200*    1210-READ-CHECKPOINT - READ ONE PRIOR HIKECHK RECORD, KEEPING
+043300*                           ITS TOTALS AS THE LATEST SEEN SO FAR
+043400*----------------------------------------------------------------
+043500 1210-READ-CHECKPOINT.
+043600     READ HIKECHK
+043700         AT END
+043800             SET WS-CHK-END-OF-FILE TO TRUE
+043900     END-READ.
+044000     IF NOT WS-CHK-END-OF-FILE
+044100        MOVE CK-HIKES-PROCESSED TO WS-HIKES-PROCESSED
+044200        MOVE CK-HIKES-REJECTED TO WS-HIKES-REJECTED
+044300        MOVE CK-HIKES-SCORED TO WS-HIKES-SCORED
+044400        MOVE CK-SUM-T TO WS-SUM-T
+044500        MOVE CK-MIN-T TO WS-MIN-T
+044600        MOVE CK-MAX-T TO WS-MAX-T
+044700     END-IF.
+044800 1210-EXIT.
+044900     EXIT.
+045000
+045100*----------------------------------------------------------------
+045200*    1300-SKIP-TO-RESTART-POINT - RE-READ, WITHOUT SCORING, THE
+045300*                                 HIKES ALREADY PROCESSED BEFORE
+045400*                                 THE PRIOR RUN'S LAST CHECKPOINT
+045500*----------------------------------------------------------------
+045600 1300-SKIP-TO-RESTART-POINT.
+045700     PERFORM 3000-READ-HIKE THRU 3000-EXIT
+045800         UNTIL WS-END-OF-FILE
+045900            OR WS-HIKE-COUNTER >= WS-RESTART-HIKE-NBR.
+046000 1300-EXIT.
+046100     EXIT.
+046200
+046300*----------------------------------------------------------------
+046400*    2000-PROCESS-ONE-HIKE - VALIDATE, SCORE OR REJECT ONE HIKE,
+046500*                            THEN READ THE NEXT HIKE
+046600*----------------------------------------------------------------
+046700 2000-PROCESS-ONE-HIKE.
+046800     PERFORM 2100-VALIDATE-HIKE THRU 2100-EXIT.
+046900     IF WS-HIKE-VALID
+047000        PERFORM 2200-SCORE-HIKE THRU 2200-EXIT
+047100        PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT
+047200        PERFORM 2500-WRITE-REPORT-DETAIL THRU 2500-EXIT
+047300        PERFORM 2600-ACCUMULATE-TOTALS THRU 2600-EXIT
+047400        PERFORM 2650-WRITE-OUTPUT-RECORD THRU 2650-EXIT
+047500     ELSE
+047600        PERFORM 2300-WRITE-ERROR-RECORD THRU 2300-EXIT
+047700        ADD 1 TO WS-HIKES-REJECTED
+047800     END-IF.
+047900     IF FUNCTION MOD(WS-HIKE-COUNTER, WS-CHECKPOINT-INTERVAL) = 0
+048000        PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT
+048100     END-IF.
+048200     PERFORM 3000-READ-HIKE THRU 3000-EXIT.
+048300 2000-EXIT.
+048400     EXIT.
+048500
+048600*----------------------------------------------------------------
+048700*    2100-VALIDATE-HIKE - CONFIRM THE CHECKPOINT COUNT IS NUMERIC
+048800*                         AND IN RANGE, THEN VALIDATE EACH TOKEN
+048900*----------------------------------------------------------------
+049000 2100-VALIDATE-HIKE.
+049100     SET WS-HIKE-VALID TO TRUE.
+049200     MOVE SPACES TO WS-REJECT-REASON.
+049300     MOVE ZERO TO WS-N.
+049400     MOVE ZERO TO WS-COUNT-VALUE.
+049500     MOVE SPACES TO WS-HIKE-ID.
+049600     MOVE SPACES TO WS-COUNT-TEXT.
+049700     MOVE 1 TO WS-HEADER-POSITION.
+049800     UNSTRING WS-HEADER-LINE DELIMITED BY ALL SPACE
+049900         INTO WS-HIKE-ID, WS-COUNT-TEXT
+050000         WITH POINTER WS-HEADER-POSITION
+050100     END-UNSTRING.
+050200     IF WS-HIKE-ID = SPACES
+050300        SET WS-HIKE-INVALID TO TRUE
+050400        MOVE "MISSING HIKE ID" TO WS-REJECT-REASON
+050500     END-IF.
+050600     IF WS-HIKE-VALID AND WS-DATA-MISSING
+050700        SET WS-HIKE-INVALID TO TRUE
+050800        MOVE "DATA LINE MISSING FOR HIKE" TO WS-REJECT-REASON
+050900     END-IF.
+051000     IF WS-HIKE-VALID
+051100        IF FUNCTION TEST-NUMVAL(WS-COUNT-TEXT) NOT = 0
+051200           SET WS-HIKE-INVALID TO TRUE
+051300           MOVE "CHECKPOINT COUNT IS NOT NUMERIC"
+051400               TO WS-REJECT-REASON
+051500        ELSE
+051600           MOVE FUNCTION NUMVAL(WS-COUNT-TEXT) TO WS-COUNT-VALUE
+051700        END-IF
+051800     END-IF.
+051900     IF WS-HIKE-VALID AND WS-COUNT-VALUE < 1
+052000        SET WS-HIKE-INVALID TO TRUE
+052100        MOVE "CHECKPOINT COUNT IS ZERO OR NEGATIVE"
+052200            TO WS-REJECT-REASON
+052300     END-IF.
+052400     IF WS-HIKE-VALID AND WS-COUNT-VALUE > WS-N-MAX
+052500        SET WS-HIKE-INVALID TO TRUE
+052600        MOVE "CHECKPOINT COUNT EXCEEDS TABLE CAPACITY"
+052700            TO WS-REJECT-REASON
+052800     END-IF.
+052900     IF WS-HIKE-VALID
+053000        MOVE WS-COUNT-VALUE TO WS-N
+053100        PERFORM 2110-VALIDATE-CHECKPOINTS THRU 2110-EXIT
+053200     END-IF.
+053300 2100-EXIT.
+053400     EXIT.
+053500
+053600*----------------------------------------------------------------
+053700*    2110-VALIDATE-CHECKPOINTS - UNSTRING EACH TOKEN, REJECTING
+053800*                                BLANK, NON-NUMERIC OR MISMATCHED
+053900*                                COUNTS OF TOKENS
+054000*----------------------------------------------------------------
+054100 2110-VALIDATE-CHECKPOINTS.
+054200     MOVE 1 TO WS-LINE-POSITION.
+054300     PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-N
+054400         MOVE SPACES TO WS-TOKEN
+054500         UNSTRING WS-DATA-LINE DELIMITED BY ALL SPACE
+054600             INTO WS-TOKEN
+054700             WITH POINTER WS-LINE-POSITION
+054800         END-UNSTRING
+054900         IF WS-HIKE-VALID AND WS-TOKEN = SPACES
+055000            SET WS-HIKE-INVALID TO TRUE
+055100            MOVE "MISSING CHECKPOINT VALUE IN DATA LINE"
+055200                TO WS-REJECT-REASON
+055300         END-IF
+055400         IF WS-HIKE-VALID
+055500            IF FUNCTION TEST-NUMVAL(WS-TOKEN) NOT = 0
+055600               SET WS-HIKE-INVALID TO TRUE
+055700               MOVE "NON-NUMERIC CHECKPOINT VALUE IN DATA LINE"
+055800                   TO WS-REJECT-REASON
+055900            END-IF
+056000         END-IF
+056100         IF WS-HIKE-VALID
+056200            MOVE FUNCTION NUMVAL(WS-TOKEN) TO WS-Z(WS-I)
+056300         END-IF
+056400     END-PERFORM.
+056500     IF WS-HIKE-VALID
+056600        AND WS-LINE-POSITION <=
+056700            FUNCTION LENGTH(FUNCTION TRIM(WS-DATA-LINE, TRAILING))
+056800        SET WS-HIKE-INVALID TO TRUE
+056900        MOVE "DATA LINE HAS MORE VALUES THAN CHECKPOINT COUNT"
+057000            TO WS-REJECT-REASON
+057100     END-IF.
+057200 2110-EXIT.
+057300     EXIT.
+057400
+057500*----------------------------------------------------------------
+057600*    2200-SCORE-HIKE - FIND THE LOWEST MAX(Z(I),Z(I+2)) WINDOW
+057700*----------------------------------------------------------------
+057800 2200-SCORE-HIKE.
+057900     IF WS-N <= WS-CHECKPOINT-GAP
+058000        MOVE "NOWIN" TO WS-HIKE-STATUS-CODE
+058100        MOVE "NO VALID WINDOW" TO WS-HIKE-STATUS-TEXT
+058200        MOVE ZERO TO WS-V
+058300        MOVE ZERO TO WS-D
+058400     ELSE
+058500        MOVE "OK" TO WS-HIKE-STATUS-CODE
+058600        MOVE "OK" TO WS-HIKE-STATUS-TEXT
+058700        MOVE 50 TO WS-V
+058800        PERFORM VARYING WS-I FROM 1 BY 1
+058900              UNTIL WS-I > WS-N - WS-CHECKPOINT-GAP
+059000           COMPUTE WS-PAIR-INDEX = WS-I + WS-CHECKPOINT-GAP
+059100           IF FUNCTION MAX(WS-Z(WS-I), WS-Z(WS-PAIR-INDEX)) < WS-V
+059200              SET WS-V TO
+059300                  FUNCTION MAX(WS-Z(WS-I), WS-Z(WS-PAIR-INDEX))
+059400              SET WS-D TO WS-I
+059500           END-IF
+059600        END-PERFORM
+059700     END-IF.
+059800     MOVE WS-V TO WS-T.
+059900 2200-EXIT.
+060000     EXIT.
+060100
+060200*----------------------------------------------------------------
+060300*    2300-WRITE-ERROR-RECORD - LOG A REJECTED HIKE TO HIKEERR
+060400*----------------------------------------------------------------
+060500 2300-WRITE-ERROR-RECORD.
+060600     MOVE SPACES TO HK-ERROR-RECORD.
+060700     MOVE WS-HIKE-COUNTER TO HE-HIKE-NBR.
+060800     MOVE WS-HIKE-ID TO HE-HIKE-ID.
+060900     MOVE WS-REJECT-REASON TO HE-REASON.
+061000     WRITE HK-ERROR-RECORD.
+061100     IF WS-HIKEERR-STATUS NOT = "00"
+061200        MOVE "HIKEERR" TO WS-ABEND-FILE-ID
+061300        MOVE WS-HIKEERR-STATUS TO WS-ABEND-STATUS
+061400        PERFORM 9990-ABEND-ON-FILE-ERROR THRU 9990-EXIT
+061500     END-IF.
+061600 2300-EXIT.
+061700     EXIT.
+061800
+061900*----------------------------------------------------------------
+062000*    2400-WRITE-AUDIT-RECORD - APPEND A TIMESTAMPED AUDIT RECORD
+062100*                              FOR THIS HIKE TO HIKEAUD
+062200*----------------------------------------------------------------
+062300 2400-WRITE-AUDIT-RECORD.
+062400     ACCEPT WS-AUDIT-TIME FROM TIME.
+062500     MOVE SPACES TO HK-AUDIT-RECORD.
+062600     MOVE WS-RUN-DATE TO AU-TS-DATE.
+062700     MOVE WS-AUDIT-TIME TO AU-TS-TIME.
+062800     MOVE WS-HIKE-COUNTER TO AU-HIKE-NBR.
+062900     MOVE WS-HIKE-ID TO AU-HIKE-ID.
+063000     MOVE WS-D TO AU-POSITION.
+063100     MOVE WS-T TO AU-VALUE.
+063200     MOVE WS-DATA-LINE TO AU-RAW-LINE.
+063300     WRITE HK-AUDIT-RECORD.
+063400     IF WS-HIKEAUD-STATUS NOT = "00"
+063500        MOVE "HIKEAUD" TO WS-ABEND-FILE-ID
+063600        MOVE WS-HIKEAUD-STATUS TO WS-ABEND-STATUS
+063700        PERFORM 9990-ABEND-ON-FILE-ERROR THRU 9990-EXIT
+063800     END-IF.
+063900 2400-EXIT.
+064000     EXIT.
+064100
+064200*----------------------------------------------------------------
+064300*    2500-WRITE-REPORT-DETAIL - WRITE ONE DETAIL LINE TO HIKERPT,
+064400*                               STARTING A NEW PAGE WHEN FULL
+064500*----------------------------------------------------------------
+064600 2500-WRITE-REPORT-DETAIL.
+064700     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+064800        PERFORM 2510-WRITE-REPORT-HEADERS THRU 2510-EXIT
+064900     END-IF.
+065000     MOVE SPACES TO WS-REPORT-DETAIL.
+065100     MOVE WS-HIKE-ID TO RD-HIKE-ID.
+065200     MOVE WS-N TO RD-CHECKPOINTS.
+065300     MOVE WS-D TO RD-POSITION.
+065400     MOVE WS-T TO RD-VALUE.
+065500     MOVE WS-HIKE-STATUS-TEXT TO RD-STATUS.
+065600     MOVE WS-REPORT-DETAIL TO HK-REPORT-LINE.
+065700     WRITE HK-REPORT-LINE.
+065800     IF WS-HIKERPT-STATUS NOT = "00"
+065900        MOVE "HIKERPT" TO WS-ABEND-FILE-ID
+066000        MOVE WS-HIKERPT-STATUS TO WS-ABEND-STATUS
+066100        PERFORM 9990-ABEND-ON-FILE-ERROR THRU 9990-EXIT
+066200     END-IF.
+066300     ADD 1 TO WS-LINE-COUNT.
+066400 2500-EXIT.
+066500     EXIT.
+066600
+066700*----------------------------------------------------------------
+066800*    2510-WRITE-REPORT-HEADERS - START A NEW REPORT PAGE
+066900*----------------------------------------------------------------
+067000 2510-WRITE-REPORT-HEADERS.
+067100     ADD 1 TO WS-PAGE-NUMBER.
+067200     MOVE WS-RUN-DATE-EDIT TO RH1-RUN-DATE.
+067300     MOVE WS-PAGE-NUMBER TO RH1-PAGE-NBR.
+067400     MOVE SPACES TO HK-REPORT-LINE.
+067500     WRITE HK-REPORT-LINE.
+067600     MOVE WS-REPORT-HEADING-1 TO HK-REPORT-LINE.
+067700     WRITE HK-REPORT-LINE.
+067800     MOVE SPACES TO HK-REPORT-LINE.
+067900     WRITE HK-REPORT-LINE.
+068000     MOVE WS-REPORT-HEADING-2 TO HK-REPORT-LINE.
+068100     WRITE HK-REPORT-LINE.
+068200     MOVE ZERO TO WS-LINE-COUNT.
+068300 2510-EXIT.
+068400     EXIT.
+068500
+068600*----------------------------------------------------------------
+068700*    2600-ACCUMULATE-TOTALS - ROLL THIS HIKE INTO THE BATCH TOTALS
+068800*----------------------------------------------------------------
+068900 2600-ACCUMULATE-TOTALS.
+069000     ADD 1 TO WS-HIKES-PROCESSED.
+069100     IF WS-HIKE-STATUS-CODE = "OK"
+069200        ADD 1 TO WS-HIKES-SCORED
+069300        ADD WS-V TO WS-SUM-T
+069400        IF WS-V < WS-MIN-T
+069500           MOVE WS-V TO WS-MIN-T
+069600        END-IF
+069700        IF WS-V > WS-MAX-T
+069800           MOVE WS-V TO WS-MAX-T
+069900        END-IF
+070000     END-IF.
+070100 2600-EXIT.
+070200     EXIT.
+070300
+070400*----------------------------------------------------------------
+070500*    2650-WRITE-OUTPUT-RECORD - WRITE THE MACHINE-READABLE RESULT
+070600*                               FOR THIS HIKE TO HIKEOUT
+070700*----------------------------------------------------------------
+070800 2650-WRITE-OUTPUT-RECORD.
+070900     MOVE SPACES TO HK-OUTPUT-RECORD.
+071000     MOVE WS-HIKE-ID TO HO-HIKE-ID.
+071100     MOVE WS-D TO HO-POSITION.
+071200     MOVE WS-T TO HO-VALUE.
+071300     MOVE WS-HIKE-STATUS-CODE TO HO-STATUS-CODE.
+071400     WRITE HK-OUTPUT-RECORD.
+071500     IF WS-HIKEOUT-STATUS NOT = "00"
+071600        MOVE "HIKEOUT" TO WS-ABEND-FILE-ID
+071700        MOVE WS-HIKEOUT-STATUS TO WS-ABEND-STATUS
+071800        PERFORM 9990-ABEND-ON-FILE-ERROR THRU 9990-EXIT
+071900     END-IF.
+072000 2650-EXIT.
+072100     EXIT.
+072200
+072300*----------------------------------------------------------------
+072400*    2700-WRITE-CHECKPOINT - RECORD HOW FAR THE RUN HAS PROGRESSED
+072500*                            SO A SUBSEQUENT RUN CAN RESTART HERE
+072600*----------------------------------------------------------------
+072700 2700-WRITE-CHECKPOINT.
+072800     MOVE SPACES TO HK-CHECKPOINT-RECORD.
+072900     MOVE WS-HIKE-COUNTER TO CK-LAST-HIKE-NBR.
+073000     MOVE WS-HIKES-PROCESSED TO CK-HIKES-PROCESSED.
+073100     MOVE WS-HIKES-REJECTED TO CK-HIKES-REJECTED.
+073200     MOVE WS-HIKES-SCORED TO CK-HIKES-SCORED.
+073300     MOVE WS-SUM-T TO CK-SUM-T.
+073400     MOVE WS-MIN-T TO CK-MIN-T.
+073500     MOVE WS-MAX-T TO CK-MAX-T.
+073600     WRITE HK-CHECKPOINT-RECORD.
+073700     IF WS-HIKECHK-STATUS NOT = "00"
+073800        MOVE "HIKECHK" TO WS-ABEND-FILE-ID
+073900        MOVE WS-HIKECHK-STATUS TO WS-ABEND-STATUS
+074000        PERFORM 9990-ABEND-ON-FILE-ERROR THRU 9990-EXIT
+074100     END-IF.
+074200 2700-EXIT.
+074300     EXIT.
+074400
+074500*----------------------------------------------------------------
+074600*    3000-READ-HIKE - READ ONE HIKE (A COUNT RECORD FOLLOWED BY A
+074700*                     CHECKPOINT-VALUES RECORD) FROM HIKEIN
+074800*----------------------------------------------------------------
+074900 3000-READ-HIKE.
+075000     IF WS-DATA-MISSING
+075100        SET WS-END-OF-FILE TO TRUE
+075200     ELSE
+075300        READ HIKEIN
+075400            AT END
+075500                SET WS-END-OF-FILE TO TRUE
+075600        END-READ
+075700        IF NOT WS-END-OF-FILE
+075800            MOVE HK-INPUT-RECORD TO WS-HEADER-LINE
+075900            ADD 1 TO WS-HIKE-COUNTER
+076000            READ HIKEIN
+076100                AT END
+076200                    SET WS-DATA-MISSING TO TRUE
+076300            END-READ
+076400        END-IF
+076500        IF NOT WS-END-OF-FILE AND NOT WS-DATA-MISSING
+076600            MOVE HK-INPUT-RECORD TO WS-DATA-LINE
+076700        END-IF
+076800        IF WS-DATA-MISSING
+076900            MOVE SPACES TO WS-DATA-LINE
+077000        END-IF
+077100     END-IF.
+077200 3000-EXIT.
+077300     EXIT.
+077400
+077500*----------------------------------------------------------------
+077600*    9000-TERMINATE - CLOSE FILES
+077700*----------------------------------------------------------------
+077800 9000-TERMINATE.
+077900     PERFORM 9100-WRITE-REPORT-TRAILER THRU 9100-EXIT.
+078000     CLOSE HIKEIN.
+078100     CLOSE HIKEERR.
+078200     CLOSE HIKERPT.
+078300     CLOSE HIKECHK.
+078400     CLOSE HIKEAUD.
+078500     CLOSE HIKEOUT.
+078600 9000-EXIT.
+078700     EXIT.
+078800
+078900*----------------------------------------------------------------
+079000*    9100-WRITE-REPORT-TRAILER - CONTROL-BREAK SUMMARY FOR THE
+079100*                                ENTIRE BATCH RUN
+079200*----------------------------------------------------------------
+079300 9100-WRITE-REPORT-TRAILER.
+079400     IF WS-HIKES-SCORED = 0
+079500        MOVE ZERO TO WS-MIN-T
+079600        MOVE ZERO TO WS-MAX-T
+079700        MOVE ZERO TO WS-AVG-T
+079800     ELSE
+079900        COMPUTE WS-AVG-T ROUNDED = WS-SUM-T / WS-HIKES-SCORED
+080000     END-IF.
+080100     MOVE SPACES TO HK-REPORT-LINE.
+080200     WRITE HK-REPORT-LINE.
+080300     MOVE WS-HIKES-PROCESSED TO RT1-PROCESSED.
+080400     MOVE WS-HIKES-REJECTED TO RT1-REJECTED.
+080500     MOVE WS-REPORT-TRAILER-1 TO HK-REPORT-LINE.
+080600     WRITE HK-REPORT-LINE.
+080700     MOVE WS-MIN-T TO RT2-MIN-T.
+080800     MOVE WS-MAX-T TO RT2-MAX-T.
+080900     MOVE WS-AVG-T TO RT2-AVG-T.
+081000     MOVE WS-REPORT-TRAILER-2 TO HK-REPORT-LINE.
+081100     WRITE HK-REPORT-LINE.
+081200 9100-EXIT.
+081300     EXIT.
+081400
+081500*----------------------------------------------------------------
+081600*    9990-ABEND-ON-FILE-ERROR - REPORT A BAD FILE STATUS AND STOP
+081700*----------------------------------------------------------------
+081800 9990-ABEND-ON-FILE-ERROR.
+081900     DISPLAY "HOTHIKE: I/O ERROR ON " WS-ABEND-FILE-ID
+082000         " - FILE STATUS = " WS-ABEND-STATUS.
+082100     MOVE 16 TO RETURN-CODE.
+082200     STOP RUN.
+082300 9990-EXIT.
+082400     EXIT.
